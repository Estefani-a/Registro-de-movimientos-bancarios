@@ -6,7 +6,27 @@
        FILE-CONTROL.
        SELECT OPTIONAL MOVIMIENTOS
        ASSIGN TO "C:\Users\Usuario\OneDrive\Escritorio\movimientos.dat"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS CLAVE-MOVIMIENTO
+       ALTERNATE RECORD KEY IS CLAVE-CUENTA WITH DUPLICATES
+       ALTERNATE RECORD KEY IS COD_CLI WITH DUPLICATES
+       FILE STATUS IS WS-MOV-STATUS.
+
+       SELECT OPTIONAL EXPORT-MOVIMIENTOS
+       ASSIGN TO "C:\Users\Usuario\OneDrive\Escritorio\mov_export.csv"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-EXPORT-STATUS.
+
+       SELECT OPTIONAL EXCEPCIONES-MOVIMIENTOS
+       ASSIGN TO "C:\Users\Usuario\OneDrive\Escritorio\mov_excep.csv"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-EXCEP-STATUS.
+
+       SELECT OPTIONAL CHECKPOINT-FILE
+       ASSIGN TO "C:\Users\Usuario\OneDrive\Escritorio\mov_chkpt.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CKPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,14 +35,30 @@
                05 HOJA_NRO PIC 9(1).
                05 COD_CLI PIC X(10).
                05 TIPOCTA PIC X(10).
-               05 SUCURSAL PIC X(8).
-               05 CUENTA PIC X(15).
+               05 CLAVE-MOVIMIENTO.
+                   10 CLAVE-CUENTA.
+                       15 SUCURSAL PIC X(8).
+                       15 CUENTA PIC X(15).
+                   10 FECHA_MOV PIC X(13).
                05 DIGITO PIC X(5).
-               05 FECHA_MOV PIC X(13).
                05 COD_OPER PIC X(9).
                05 IMPORTE PIC X(15).
                05 CANAL  PIC X(2).
 
+       FD EXPORT-MOVIMIENTOS.
+       01 EXPORT-REGISTRO PIC X(100).
+
+       FD EXCEPCIONES-MOVIMIENTOS.
+       01 EXCEPCION-REGISTRO PIC X(100).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REGISTRO.
+               05 CKPT-CONTADOR PIC 9(9).
+               05 CKPT-HOJA-NRO PIC 9(3).
+               05 CKPT-COD-CLI PIC X(10).
+               05 CKPT-SUBTOTAL PIC 9(11)V99.
+               05 CKPT-TOTAL-GENERAL PIC 9(11)V99.
+
 
        WORKING-STORAGE SECTION.
 
@@ -31,7 +67,7 @@
                05 MUESTRA_FECHA_REV PIC X(10).
                05 ESPACIO PIC X(40) VALUE " ".
                05 TEXTONRO_HOJA PIC X(30)  VALUE 'Hoja nro '.
-               05 MUESTRA-NRO_HOJA PIC 9(1).
+               05 MUESTRA-NRO_HOJA PIC 9(3).
 
 
        01 LINEA2.
@@ -45,6 +81,7 @@
                05 TEXTOFECHAMOV PIC X(12) VALUE 'Fecha'.
                05 TEXTOCODIGO PIC X(24) VALUE 'Codigo de operacion'.
                05 TEXTOIMPORTE PIC X(20) VALUE 'Importe'.
+               05 TEXTOCANAL PIC X(10) VALUE 'Canal'.
 
        01 PRESENTACION.
                  05 MUESTRA_SUCURSAL PIC X(5).
@@ -53,49 +90,255 @@
                  05 MUESTRA_FECHA_MOV PIC X(18).
                  05 MUESTRA_COD_OPER PIC X(18).
                  05 MUESTRA_IMPORTE PIC X(15).
+                 05 MUESTRA_CANAL PIC X(15).
+
+       01 LINEA-SUBTOTAL.
+               05 TEXTOSUBTOTAL PIC X(25) VALUE 'Subtotal de la hoja: '.
+               05 MUESTRA_SUBTOTAL PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01 LINEA-TOTAL-GENERAL.
+               05 TEXTOTOTALGRAL PIC X(25) VALUE 'Total general: '.
+               05 MUESTRA_TOTAL_GENERAL PIC ZZ,ZZZ,ZZZ,ZZ9.99.
 
        01  FIN_ARCHIVO PIC X.
        01  MAXIMO-REGISTROS PIC 99.
        01  GUARDA-ENTER PIC X .
+       01  WS-IMPORTE-NUM PIC 9(11)V99.
+       01  WS-SUBTOTAL PIC 9(11)V99 VALUE ZEROES.
+       01  WS-TOTAL-GENERAL PIC 9(11)V99 VALUE ZEROES.
+       01  WS-HOJA-NRO PIC 9(3).
+       01  WS-DESC-CANAL PIC X(15).
+       01  WS-DESC-OPER PIC X(18).
+       01  WS-FECHA-DESDE PIC X(13).
+       01  WS-FECHA-HASTA PIC X(13).
+       01  WS-REGISTRO-OK PIC X.
+       01  WS-SUCURSAL-NUM PIC 9(8).
+       01  WS-CUENTA-NUM PIC 9(15).
+       01  WS-DIGITO-NUM PIC 9.
+       01  WS-DIGITO-CALC PIC 9.
+       01  WS-DIGITO-OK PIC X.
+       01  WS-CANT-EXCEPCIONES PIC 9(5) VALUE ZEROES.
+       01  WS-COD-CLI-ANTERIOR PIC X(10).
+       01  WS-CKPT-STATUS PIC X(2).
+       01  WS-CONTADOR-LEIDOS PIC 9(9) VALUE ZEROES.
+       01  WS-CONTADOR-OMITIR PIC 9(9) VALUE ZEROES.
+       01  WS-CONTADOR-SALTOS PIC 9(9) VALUE ZEROES.
+       01  WS-RESUME PIC X VALUE "N".
+       01  WS-RESPUESTA-CKPT PIC X.
+       01  WS-MOV-STATUS PIC X(2).
+       01  WS-EXPORT-STATUS PIC X(2).
+       01  WS-EXCEP-STATUS PIC X(2).
+       01  WS-BUSQUEDA-ACTIVA PIC X VALUE "N".
+       01  WS-CLAVE-BUSQUEDA.
+               05 WS-SUCURSAL-BUSQUEDA PIC X(8).
+               05 WS-CUENTA-BUSQUEDA PIC X(15).
+
+           COPY "TABCODOP.CPY".
 
       ******************************************************************
            PROCEDURE DIVISION.
 
            EMPIEZA-PROGRAMA.
 
-           PERFORM APERTURA_ARCHIVO.
+           PERFORM SOLICITAR-RANGO-FECHAS.
+           PERFORM SOLICITAR-CUENTA-BUSQUEDA.
            MOVE ZEROES TO MAXIMO-REGISTROS.
+           MOVE ZEROES TO WS-HOJA-NRO.
+           MOVE SPACES TO WS-COD-CLI-ANTERIOR.
            MOVE "1" TO FIN_ARCHIVO.
-           PERFORM LEER-SIG-REG.
+           PERFORM APERTURA_ARCHIVO.
+           PERFORM VERIFICAR-CHECKPOINT.
+           PERFORM ABRIR-ARCHIVOS-SALIDA.
+           IF WS-CONTADOR-OMITIR > ZEROES
+              PERFORM OMITIR-REGISTROS.
 
-           DISPLAY LINEA1.
-           DISPLAY LINEA2.
-           DISPLAY "CODIGO DE CLIENTE:" COD_CLI.
-           DISPLAY "TIPO DE CUENTA:" TIPOCTA.
-           DISPLAY " "
-           DISPLAY LINEA3.
+           PERFORM LEER-SIG-REG.
+           IF WS-RESUME = "S"
+              SUBTRACT 1 FROM WS-HOJA-NRO
+              PERFORM MOSTRAR_ENCABEZADO
+           END-IF.
 
            PERFORM MOSTRAR-REGISTROS
 
            UNTIL FIN_ARCHIVO = "0".
+           IF WS-COD-CLI-ANTERIOR NOT = SPACES
+              PERFORM MOSTRAR-SUBTOTAL
+              PERFORM MOSTRAR-TOTAL-GENERAL
+           END-IF.
+           IF WS-CANT-EXCEPCIONES > 0
+              DISPLAY "REGISTROS CON DIGITO INVALIDO: "
+                      WS-CANT-EXCEPCIONES.
+           PERFORM FINALIZAR-CHECKPOINT.
            PERFORM CERRAR-ARCHIVO.
            STOP RUN.
       ****************************************************************
+      * SOLICITAR-RANGO-FECHAS - PIDE EL PERIODO A LISTAR
+      ****************************************************************
+           SOLICITAR-RANGO-FECHAS.
+              DISPLAY "FECHA DESDE (VACIO = SIN LIMITE):".
+              ACCEPT WS-FECHA-DESDE.
+              IF WS-FECHA-DESDE = SPACES
+                 MOVE LOW-VALUES TO WS-FECHA-DESDE.
+
+              DISPLAY "FECHA HASTA (VACIO = SIN LIMITE):".
+              ACCEPT WS-FECHA-HASTA.
+              IF WS-FECHA-HASTA = SPACES
+                 MOVE HIGH-VALUES TO WS-FECHA-HASTA.
+
+      ****************************************************************
+      * SOLICITAR-CUENTA-BUSQUEDA - PIDE UNA CUENTA PUNTUAL A BUSCAR
+      ****************************************************************
+           SOLICITAR-CUENTA-BUSQUEDA.
+              DISPLAY "SUCURSAL A BUSCAR (VACIO = LISTAR TODAS):".
+              ACCEPT WS-SUCURSAL-BUSQUEDA.
+              IF WS-SUCURSAL-BUSQUEDA NOT = SPACES
+                 DISPLAY "CUENTA A BUSCAR:"
+                 ACCEPT WS-CUENTA-BUSQUEDA
+                 MOVE "S" TO WS-BUSQUEDA-ACTIVA
+              END-IF.
+
+      ****************************************************************
+      * VERIFICAR-CHECKPOINT - BUSCA UN PUNTO DE CONTROL ANTERIOR
+      ****************************************************************
+           VERIFICAR-CHECKPOINT.
+              MOVE "N" TO WS-RESUME.
+              MOVE ZEROES TO WS-CONTADOR-OMITIR.
+              OPEN INPUT CHECKPOINT-FILE.
+              IF WS-CKPT-STATUS = "00"
+                 READ CHECKPOINT-FILE
+                    AT END CONTINUE
+                 END-READ
+                 IF CKPT-CONTADOR > ZEROES
+                    DISPLAY "SE ENCONTRO UN PUNTO DE CONTROL DE UNA "
+                            "CORRIDA ANTERIOR."
+                    DISPLAY "HOJA " CKPT-HOJA-NRO
+                            " - REGISTRO " CKPT-CONTADOR
+                            " - CLIENTE " CKPT-COD-CLI
+                    DISPLAY "DESEA REANUDAR DESDE ALLI? (S/N):"
+                    ACCEPT WS-RESPUESTA-CKPT
+                    IF WS-RESPUESTA-CKPT = "S"
+                       OR WS-RESPUESTA-CKPT = "s"
+                       MOVE CKPT-CONTADOR TO WS-CONTADOR-OMITIR
+                       MOVE CKPT-CONTADOR TO WS-CONTADOR-LEIDOS
+                       MOVE CKPT-HOJA-NRO TO WS-HOJA-NRO
+                       MOVE CKPT-COD-CLI TO WS-COD-CLI-ANTERIOR
+                       MOVE CKPT-SUBTOTAL TO WS-SUBTOTAL
+                       MOVE CKPT-TOTAL-GENERAL TO WS-TOTAL-GENERAL
+                       MOVE "S" TO WS-RESUME
+                    END-IF
+                 END-IF
+              END-IF.
+              CLOSE CHECKPOINT-FILE.
+
+      ****************************************************************
+      * OMITIR-REGISTROS - SALTA LOS REGISTROS YA PROCESADOS
+      ****************************************************************
+           OMITIR-REGISTROS.
+              PERFORM SALTAR-UN-REGISTRO
+                 VARYING WS-CONTADOR-SALTOS FROM 1 BY 1
+                 UNTIL WS-CONTADOR-SALTOS > WS-CONTADOR-OMITIR
+                    OR FIN_ARCHIVO = "0".
+
+           SALTAR-UN-REGISTRO.
+              READ MOVIMIENTOS NEXT RECORD
+                 AT END MOVE "0" TO FIN_ARCHIVO
+              END-READ.
+
+      ****************************************************************
+      * GUARDAR-CHECKPOINT - GRABA EL PUNTO DE CONTROL ACTUAL
+      ****************************************************************
+           GUARDAR-CHECKPOINT.
+              MOVE WS-CONTADOR-LEIDOS TO CKPT-CONTADOR.
+              MOVE WS-HOJA-NRO TO CKPT-HOJA-NRO.
+              MOVE WS-COD-CLI-ANTERIOR TO CKPT-COD-CLI.
+              MOVE WS-SUBTOTAL TO CKPT-SUBTOTAL.
+              MOVE WS-TOTAL-GENERAL TO CKPT-TOTAL-GENERAL.
+              OPEN OUTPUT CHECKPOINT-FILE.
+              WRITE CHECKPOINT-REGISTRO.
+              CLOSE CHECKPOINT-FILE.
+
+      ****************************************************************
+      * FINALIZAR-CHECKPOINT - LIMPIA EL PUNTO DE CONTROL AL TERMINAR
+      ****************************************************************
+           FINALIZAR-CHECKPOINT.
+              MOVE ZEROES TO CKPT-CONTADOR.
+              MOVE ZEROES TO CKPT-HOJA-NRO.
+              MOVE SPACES TO CKPT-COD-CLI.
+              MOVE ZEROES TO CKPT-SUBTOTAL.
+              MOVE ZEROES TO CKPT-TOTAL-GENERAL.
+              OPEN OUTPUT CHECKPOINT-FILE.
+              WRITE CHECKPOINT-REGISTRO.
+              CLOSE CHECKPOINT-FILE.
+
+      ****************************************************************
       * APERTURA DE ARCHIVOS
       ****************************************************************
 
            APERTURA_ARCHIVO.
               OPEN INPUT MOVIMIENTOS.
+              IF WS-MOV-STATUS NOT = "00" AND WS-MOV-STATUS NOT = "05"
+                 DISPLAY "ERROR AL ABRIR MOVIMIENTOS - STATUS "
+                         WS-MOV-STATUS
+                 MOVE "0" TO FIN_ARCHIVO
+              END-IF.
+              IF WS-BUSQUEDA-ACTIVA = "S"
+                 AND FIN_ARCHIVO NOT = "0"
+                 MOVE WS-SUCURSAL-BUSQUEDA TO SUCURSAL
+                 MOVE WS-CUENTA-BUSQUEDA TO CUENTA
+                 START MOVIMIENTOS KEY IS NOT LESS THAN CLAVE-CUENTA
+                    INVALID KEY
+                       DISPLAY "NO SE ENCONTRO LA CUENTA BUSCADA."
+                       MOVE "0" TO FIN_ARCHIVO
+                 END-START
+              END-IF.
+              IF WS-BUSQUEDA-ACTIVA NOT = "S"
+                 AND FIN_ARCHIVO NOT = "0"
+                 MOVE LOW-VALUES TO COD_CLI
+                 START MOVIMIENTOS KEY IS NOT LESS THAN COD_CLI
+                    INVALID KEY
+                       MOVE "0" TO FIN_ARCHIVO
+                 END-START.
+
+      ****************************************************************
+      * ABRIR-ARCHIVOS-SALIDA - ABRE EXPORTACION Y EXCEPCIONES. SI SE
+      * ESTA REANUDANDO UNA CORRIDA INTERRUMPIDA SE ABREN EN EXTEND
+      * PARA NO PERDER LO YA GRABADO EN LA CORRIDA ANTERIOR.
+      ****************************************************************
+           ABRIR-ARCHIVOS-SALIDA.
+              IF WS-RESUME = "S"
+                 OPEN EXTEND EXPORT-MOVIMIENTOS
+                 OPEN EXTEND EXCEPCIONES-MOVIMIENTOS
+              ELSE
+                 OPEN OUTPUT EXPORT-MOVIMIENTOS
+                 OPEN OUTPUT EXCEPCIONES-MOVIMIENTOS
+              END-IF.
+              IF WS-EXPORT-STATUS NOT = "00"
+                 AND WS-EXPORT-STATUS NOT = "05"
+                 DISPLAY "ERROR AL ABRIR MOV_EXPORT.CSV - STATUS "
+                         WS-EXPORT-STATUS
+                 MOVE "0" TO FIN_ARCHIVO
+              END-IF.
+              IF WS-EXCEP-STATUS NOT = "00"
+                 AND WS-EXCEP-STATUS NOT = "05"
+                 DISPLAY "ERROR AL ABRIR MOV_EXCEP.CSV - STATUS "
+                         WS-EXCEP-STATUS
+                 MOVE "0" TO FIN_ARCHIVO
+              END-IF.
+
       *****************************************************************
       * CERRAR ARCHIVOS
       *****************************************************************
            CERRAR-ARCHIVO.
              CLOSE MOVIMIENTOS.
+             CLOSE EXPORT-MOVIMIENTOS.
+             CLOSE EXCEPCIONES-MOVIMIENTOS.
 
       *****************************************************************
       * MOSTRAR-ENCABEZADO
       *****************************************************************
            MOSTRAR_ENCABEZADO.
+              ADD 1 TO WS-HOJA-NRO.
+              MOVE WS-HOJA-NRO TO MUESTRA-NRO_HOJA.
               DISPLAY LINEA1.
               DISPLAY LINEA2.
               DISPLAY "CODIGO DE CLIENTE:" COD_CLI.
@@ -107,13 +350,79 @@
       * MOSTRAR-REGISTROS
       ****************************************************************
            MOSTRAR-REGISTROS.
-               IF MAXIMO-REGISTROS = 7
+               IF COD_CLI NOT = WS-COD-CLI-ANTERIOR
+                   IF WS-COD-CLI-ANTERIOR NOT = SPACES
+                       PERFORM MOSTRAR-SUBTOTAL
+                       PERFORM MOSTRAR-TOTAL-GENERAL
+                   END-IF
+                   MOVE ZEROES TO MAXIMO-REGISTROS
+                   MOVE ZEROES TO WS-HOJA-NRO
+                   MOVE ZEROES TO WS-SUBTOTAL
+                   MOVE ZEROES TO WS-TOTAL-GENERAL
+                   MOVE COD_CLI TO WS-COD-CLI-ANTERIOR
                    PERFORM MOSTRAR_ENCABEZADO
-                   MOVE 0 TO MAXIMO-REGISTROS.
+               ELSE
+                   IF MAXIMO-REGISTROS = 7
+                       PERFORM MOSTRAR-SUBTOTAL
+                       PERFORM MOSTRAR_ENCABEZADO
+                       MOVE 0 TO MAXIMO-REGISTROS
+                   END-IF
+               END-IF.
+
+               PERFORM VALIDAR-DIGITO.
+               IF WS-DIGITO-OK = "N"
+                   PERFORM MOSTRAR-EXCEPCION
+               END-IF.
 
                PERFORM MOSTRAR-CAMPOS.
+               PERFORM GUARDAR-CHECKPOINT.
                PERFORM LEER-SIG-REG.
 
+      ****************************************************************
+      * VALIDAR-DIGITO - RECALCULA EL DIGITO VERIFICADOR DE LA CUENTA
+      ****************************************************************
+           VALIDAR-DIGITO.
+              MOVE "S" TO WS-DIGITO-OK.
+              IF SUCURSAL NOT NUMERIC
+                 OR CUENTA NOT NUMERIC
+                 OR DIGITO NOT NUMERIC
+                 MOVE "N" TO WS-DIGITO-OK
+              ELSE
+                 COMPUTE WS-SUCURSAL-NUM = FUNCTION NUMVAL(SUCURSAL)
+                 COMPUTE WS-CUENTA-NUM = FUNCTION NUMVAL(CUENTA)
+                 COMPUTE WS-DIGITO-CALC =
+                    FUNCTION MOD((WS-SUCURSAL-NUM + WS-CUENTA-NUM), 10)
+                 COMPUTE WS-DIGITO-NUM =
+                    FUNCTION MOD(FUNCTION NUMVAL(DIGITO), 10)
+                 IF WS-DIGITO-CALC NOT = WS-DIGITO-NUM
+                    MOVE "N" TO WS-DIGITO-OK
+                 END-IF
+              END-IF.
+
+      ****************************************************************
+      * MOSTRAR-EXCEPCION - REGISTRA UN DIGITO VERIFICADOR INVALIDO
+      ****************************************************************
+           MOSTRAR-EXCEPCION.
+              PERFORM GENERAR-EXCEPCION.
+              ADD 1 TO WS-CANT-EXCEPCIONES.
+
+      ****************************************************************
+      * GENERAR-EXCEPCION - GRABA LA LINEA DEL REPORTE DE EXCEPCIONES
+      ****************************************************************
+           GENERAR-EXCEPCION.
+              MOVE SPACES TO EXCEPCION-REGISTRO.
+              STRING FUNCTION TRIM(COD_CLI)   DELIMITED BY SIZE
+                     ";"                       DELIMITED BY SIZE
+                     FUNCTION TRIM(SUCURSAL)   DELIMITED BY SIZE
+                     ";"                       DELIMITED BY SIZE
+                     FUNCTION TRIM(CUENTA)     DELIMITED BY SIZE
+                     ";"                       DELIMITED BY SIZE
+                     FUNCTION TRIM(DIGITO)     DELIMITED BY SIZE
+                     ";"                       DELIMITED BY SIZE
+                     FUNCTION TRIM(FECHA_MOV)  DELIMITED BY SIZE
+                 INTO EXCEPCION-REGISTRO.
+              WRITE EXCEPCION-REGISTRO.
+
       ****************************************************************
       * MOSTRAR-CAMPOS
       ****************************************************************
@@ -127,21 +436,111 @@
            MOVE CUENTA TO MUESTRA_CUENTA.
            MOVE DIGITO TO MUESTRA_DIGITO.
            MOVE FECHA_MOV TO MUESTRA_FECHA_MOV.
-           MOVE COD_OPER TO MUESTRA_COD_OPER.
+           PERFORM BUSCAR-COD-OPER.
+           MOVE WS-DESC-OPER TO MUESTRA_COD_OPER.
            MOVE IMPORTE TO MUESTRA_IMPORTE.
 
+           EVALUATE CANAL
+               WHEN "HB"
+                   MOVE "HOME BANKING" TO WS-DESC-CANAL
+               WHEN "CA"
+                   MOVE "CAJERO AUTOM." TO WS-DESC-CANAL
+               WHEN "SU"
+                   MOVE "SUCURSAL" TO WS-DESC-CANAL
+               WHEN OTHER
+                   MOVE "OTRO" TO WS-DESC-CANAL
+           END-EVALUATE.
+           MOVE WS-DESC-CANAL TO MUESTRA_CANAL.
+
            DISPLAY PRESENTACION.
            ADD 1 TO MAXIMO-REGISTROS.
+           PERFORM GENERAR-EXPORTACION.
+
+           COMPUTE WS-IMPORTE-NUM = FUNCTION NUMVAL(IMPORTE).
+           ADD WS-IMPORTE-NUM TO WS-SUBTOTAL.
+           ADD WS-IMPORTE-NUM TO WS-TOTAL-GENERAL.
+
+      *****************************************************************
+      * GENERAR-EXPORTACION - ARMA LA LINEA DELIMITADA DE ARCHIVO
+      *****************************************************************
+           GENERAR-EXPORTACION.
+              MOVE SPACES TO EXPORT-REGISTRO.
+              STRING FUNCTION TRIM(COD_CLI)   DELIMITED BY SIZE
+                     ";"                       DELIMITED BY SIZE
+                     FUNCTION TRIM(CUENTA)     DELIMITED BY SIZE
+                     ";"                       DELIMITED BY SIZE
+                     FUNCTION TRIM(FECHA_MOV)  DELIMITED BY SIZE
+                     ";"                       DELIMITED BY SIZE
+                     FUNCTION TRIM(COD_OPER)   DELIMITED BY SIZE
+                     ";"                       DELIMITED BY SIZE
+                     FUNCTION TRIM(IMPORTE)    DELIMITED BY SIZE
+                     ";"                       DELIMITED BY SIZE
+                     FUNCTION TRIM(CANAL)      DELIMITED BY SIZE
+                 INTO EXPORT-REGISTRO.
+              WRITE EXPORT-REGISTRO.
+
+      *****************************************************************
+      * BUSCAR-COD-OPER - TRADUCE COD_OPER A SU DESCRIPCION
+      *****************************************************************
+           BUSCAR-COD-OPER.
+              MOVE "OPERACION DESCONOCIDA" TO WS-DESC-OPER.
+              PERFORM BUSCAR-COD-OPER-ITEM
+                 VARYING IX-COD-OPER FROM 1 BY 1
+                 UNTIL IX-COD-OPER > 8.
+
+           BUSCAR-COD-OPER-ITEM.
+              IF TAB-COD-OPER (IX-COD-OPER) = COD_OPER
+                 MOVE TAB-DESC-OPER (IX-COD-OPER) TO WS-DESC-OPER
+                 SET IX-COD-OPER TO 8.
+
+      *****************************************************************
+      * MOSTRAR-SUBTOTAL
+      *****************************************************************
+           MOSTRAR-SUBTOTAL.
+              MOVE WS-SUBTOTAL TO MUESTRA_SUBTOTAL.
+              DISPLAY LINEA-SUBTOTAL.
+              MOVE ZEROES TO WS-SUBTOTAL.
+
+      *****************************************************************
+      * MOSTRAR-TOTAL-GENERAL
+      *****************************************************************
+           MOSTRAR-TOTAL-GENERAL.
+              MOVE WS-TOTAL-GENERAL TO MUESTRA_TOTAL_GENERAL.
+              DISPLAY LINEA-TOTAL-GENERAL.
 
       *****************************************************************
       * LEE SIGUENTE REGISTRO
       *****************************************************************
 
            LEER-SIG-REG.
+           MOVE "N" TO WS-REGISTRO-OK.
+           PERFORM LEER-UN-REGISTRO
+              UNTIL WS-REGISTRO-OK = "S" OR FIN_ARCHIVO = "0".
+
+           LEER-UN-REGISTRO.
            READ MOVIMIENTOS NEXT RECORD
            AT END
            MOVE "0" TO FIN_ARCHIVO.
 
+           IF FIN_ARCHIVO NOT = "0"
+              ADD 1 TO WS-CONTADOR-LEIDOS.
+
+           IF FIN_ARCHIVO NOT = "0"
+              AND WS-BUSQUEDA-ACTIVA = "S"
+              AND CLAVE-CUENTA NOT = WS-CLAVE-BUSQUEDA
+                 MOVE "0" TO FIN_ARCHIVO.
+
+           IF FIN_ARCHIVO = "0"
+              MOVE "S" TO WS-REGISTRO-OK
+           ELSE
+              IF FECHA_MOV NOT < WS-FECHA-DESDE
+                 AND FECHA_MOV NOT > WS-FECHA-HASTA
+                    MOVE "S" TO WS-REGISTRO-OK
+              ELSE
+                    MOVE "N" TO WS-REGISTRO-OK
+              END-IF
+           END-IF.
+
       *****************************************************************
       * PULSAR ENTER
       *****************************************************************
