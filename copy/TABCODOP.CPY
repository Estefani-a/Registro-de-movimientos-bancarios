@@ -0,0 +1,18 @@
+      *****************************************************************
+      * TABCODOP - TABLA DE CODIGOS DE OPERACION Y SU DESCRIPCION
+      *****************************************************************
+       01  TABLA-COD-OPER-INIC.
+           05 FILLER PIC X(27) VALUE 'TRANSFER TRANSFERENCIA     '.
+           05 FILLER PIC X(27) VALUE 'PAGOSERV PAGO DE SERVICIO  '.
+           05 FILLER PIC X(27) VALUE 'EXTRACCI EXTRACCION        '.
+           05 FILLER PIC X(27) VALUE 'DEPOSITO DEPOSITO          '.
+           05 FILLER PIC X(27) VALUE 'CONSULTA CONSULTA DE SALDO '.
+           05 FILLER PIC X(27) VALUE 'ACREDITA ACREDITACION      '.
+           05 FILLER PIC X(27) VALUE 'DEBAUTOM DEBITO AUTOMATICO '.
+           05 FILLER PIC X(27) VALUE 'COMPRA   COMPRA CON DEBITO '.
+
+       01  TABLA-COD-OPER REDEFINES TABLA-COD-OPER-INIC.
+           05 TABLA-COD-OPER-ITEM OCCURS 8 TIMES
+                                  INDEXED BY IX-COD-OPER.
+               10 TAB-COD-OPER PIC X(9).
+               10 TAB-DESC-OPER PIC X(18).
